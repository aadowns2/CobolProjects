@@ -1,93 +1,712 @@
-      $set ilusing "System.Diagnostics".
-       
-       Identification Division.
-       Program-ID. Chapter4-9M.
-           Author. AnthonyDowns.
-           Installation.
-           Date-Written. 03/16/2016.
-           Date-Compiled.
-           Security.
-               
-       Environment Division.
-           Configuration Section.
-               Special-Names.
-               
-           Input-Output Section.
-               File-Control.
-                   Select EmployeeFile assign to EmployeeData
-                       File Status is WS-File-Status
-                       Organization is Line Sequential.
-                       
-                   Select SalaryFile assign to EmployeeReport
-                       File Status is WS-File-Status
-                       Organization is Line Sequential.
-                       
-       Data Division.
-           File Section.
-               FD  EmployeeFile
-                   Record Contains 51 Characters.
-                   01  Employee-Record.
-                       05  In-Employee-Name        PIC X(20).
-                       05  In-Employee-Salary      PIC 9(3)V9(2).
-                       05  Employee-Dependents     PIC 9(1).
-                       05  FICA                    PIC 9(3)V9(2).
-                       05  StateTax                PIC 9(3)V9(3).   
-                       05  FederalTax              PIC 9(3)V9(3).
-                       05  Date-of-Hire.
-                           10  Hire-Month          PIC 9(2).
-                           10  Hire-Day            PIC 9(2).
-                           10  Hire-Year           PIC 9(4).
-               FD  SalaryFile
-                   Record Contains 26 Characters.
-                   01  Salary-Record.
-                       05  Employee-Name           PIC X(20).
-                       05  Employee-Salary         PIC $Z,Z(3).9(2).
-                      
-           Working-Storage Section.
-           01 WS-File-Status                       PIC 9(2).
-           01 Counter                              PIC 9(2).
-           01 More-Records                         PIC X(1)    value 'Y'.
-              88  No-More-Records                              value 'N'.
-           77  SalaryIncrease                      PIC 9(3)V9(2)   value 700.00.
-          
-       Procedure Division.
-       
-       100-Initialization.
-           INITIALIZE Counter
-           
-           OPEN INPUT EmployeeFile
-               PERFORM 600-File-Validation
-           OPEN OUTPUT SalaryFile
-               PERFORM 600-File-Validation
-           PERFORM 200-Read-Records UNTIL No-More-Records
-               INVOKE TYPE Debug::WriteLine("Records Read " & Counter)
-           PERFORM 500-Close-Program.
-           
-       200-Read-Records.
-           READ EmployeeFile
-               AT END SET No-More-Records TO TRUE
-                   NOT at END
-                       ADD 1 TO Counter
-                           PERFORM 300-Calculations
-                           PERFORM 400-Write-Records.
-               
-       300-Calculations.
-           COMPUTE Employee-Salary = In-Employee-Salary + SalaryIncrease.
-       
-       400-Write-Records.
-           MOVE In-Employee-Name TO Employee-Name.
-           WRITE Salary-Record.
-       
-       500-Close-Program.
-           CLOSE EmployeeFile
-           CLOSE SalaryFile
-           STOP RUN.
-       
-       600-File-Validation.
-           EVALUATE WS-File-Status
-               WHEN NOT EQUAL TO 00
-                   INVOKE TYPE Debug::WriteLine("File Not Found")
-               STOP RUN
-           END-EVALUATE.
-       
-       End Program Chapter4-9M.
\ No newline at end of file
+000010*****************************************************************
+000020*  MODIFICATION HISTORY                                        *
+000030*----------------------------------------------------------------
+000040*  DATE        INIT   DESCRIPTION
+000050*  03/16/2016  AJD    ORIGINAL PROGRAM.
+000060*  08/09/2026  AJD    RAISE AMOUNT NOW SCALED BY SALARY BAND AND
+000070*                     DEPENDENT COUNT INSTEAD OF A FLAT BUMP.
+000080*  08/09/2026  AJD    ADDED PAYROLL REGISTER REPORT SHOWING OLD
+000090*                     AND NEW SALARY, THE INCREASE, AND CURRENT
+000100*                     WITHHOLDING FOR EVERY EMPLOYEE PROCESSED.
+000110*  08/09/2026  AJD    FICA, STATE AND FEDERAL WITHHOLDING ARE NOW
+000120*                     RECALCULATED AGAINST THE NEW SALARY.
+000130*  08/09/2026  AJD    ADDED FIELD-LEVEL EDITS ON EMPLOYEE-RECORD;
+000140*                     BAD RECORDS NOW GO TO AN EXCEPTION REPORT
+000150*                     INSTEAD OF BEING PROCESSED.
+000160*  08/09/2026  AJD    EMPLOYEEFILE CONVERTED FROM LINE SEQUENTIAL
+000170*                     TO INDEXED, KEYED ON NEW EMPLOYEE-ID FIELD.
+000180*  08/09/2026  AJD    ADDED AUDIT TRAIL OF OLD/NEW SALARY FOR
+000190*                     EVERY RAISE APPLIED IN A RUN.
+000200*  08/09/2026  AJD    RAISE SCHEDULE AMOUNTS NOW LOADED FROM A
+000210*                     PARAMETER FILE INSTEAD OF BEING HARDCODED.
+000220*  08/09/2026  AJD    ADDED CONTROL-TOTALS SUMMARY REPORT AT
+000230*                     END OF RUN.
+000240*  08/09/2026  AJD    ADDED CHECKPOINT/RESTART SUPPORT SO A
+000250*                     FAILED RUN DOES NOT HAVE TO REPROCESS THE
+000260*                     WHOLE EMPLOYEE POPULATION.
+000270*  08/09/2026  AJD    ADDED DIRECT DEPOSIT FEED FILE BUILT FROM
+000280*                     THE SAME RUN.
+000290*****************************************************************
+000300
+000310 Identification Division.
+000320 Program-ID. Chapter4-9M.
+000330     Author. AnthonyDowns.
+000340     Installation. Payroll Systems.
+000350     Date-Written. 03/16/2016.
+000360     Date-Compiled.
+000370     Security.
+000380
+000390 Environment Division.
+000400     Configuration Section.
+000410         Special-Names.
+000420
+000430     Input-Output Section.
+000440         File-Control.
+000450             Select EmployeeFile Assign to EMPLOYEE-DATA
+000460                 Organization is Indexed
+000470                 Access Mode is Dynamic
+000480                 Record Key is Employee-ID
+000490                 File Status is WS-File-Status.
+000500
+000510             Select SalaryFile Assign to SALARY-FILE-OUT
+000520                 File Status is WS-File-Status
+000530                 Organization is Line Sequential.
+000540
+000550             Select PayrollRegisterFile Assign to PAYROLL-REGISTER
+000560                 File Status is WS-File-Status
+000570                 Organization is Line Sequential.
+000580
+000590             Select ExceptionFile Assign to EXCEPTION-REPORT
+000600                 File Status is WS-File-Status
+000610                 Organization is Line Sequential.
+000620
+000630             Select AuditFile Assign to AUDIT-TRAIL
+000640                 File Status is WS-File-Status
+000650                 Organization is Line Sequential.
+000660
+000670             Select ParameterFile Assign to RAISE-PARAMETERS
+000680                 File Status is WS-File-Status
+000690                 Organization is Line Sequential.
+000700
+000710             Select SummaryReportFile Assign to SUMMARY-REPORT
+000720                 File Status is WS-File-Status
+000730                 Organization is Line Sequential.
+000740
+000750             Select CheckpointFile Assign to CHECKPOINT-FILE
+000760                 File Status is WS-File-Status
+000770                 Organization is Line Sequential.
+000780
+000790             Select DirectDepositFile Assign to DIRECT-DEPOSIT
+000800                 File Status is WS-File-Status
+000810                 Organization is Line Sequential.
+000820
+000830 Data Division.
+000840     File Section.
+000850         FD  EmployeeFile.
+000860             01  Employee-Record.
+000870                 05  Employee-ID             PIC X(06).
+000880                 05  In-Employee-Name        PIC X(20).
+000890                 05  In-Employee-Salary      PIC 9(3)V9(2).
+000900                 05  Employee-Dependents     PIC 9(1).
+000910                 05  FICA                    PIC 9(3)V9(2).
+000920                 05  StateTax                PIC 9(3)V9(3).
+000930                 05  FederalTax              PIC 9(3)V9(3).
+000940                 05  Date-of-Hire.
+000950                     10  Hire-Month          PIC 9(2).
+000960                     10  Hire-Day            PIC 9(2).
+000970                     10  Hire-Year           PIC 9(4).
+000980                 05  Bank-Routing-Number     PIC X(09).
+000990                 05  Bank-Account-Number     PIC X(17).
+001000
+001010         FD  SalaryFile
+001020             Record Contains 26 Characters.
+001030             01  Salary-Record.
+001040                 05  Employee-Name           PIC X(20).
+001050                 05  Employee-Salary         PIC $Z,Z(3).9(2).
+001060
+001070         FD  PayrollRegisterFile.
+001080             01  Payroll-Register-Record.
+001090                 05  PRR-Employee-ID         PIC X(06).
+001100                 05  FILLER                  PIC X(02).
+001110                 05  PRR-Employee-Name       PIC X(20).
+001120                 05  FILLER                  PIC X(02).
+001130                 05  PRR-Old-Salary          PIC $$,$$9.99.
+001140                 05  FILLER                  PIC X(02).
+001150                 05  PRR-New-Salary          PIC $$,$$9.99.
+001160                 05  FILLER                  PIC X(02).
+001170                 05  PRR-Increase-Amt        PIC $$$9.99.
+001180                 05  FILLER                  PIC X(02).
+001190                 05  PRR-Dependents          PIC 9(1).
+001200                 05  FILLER                  PIC X(02).
+001210                 05  PRR-FICA                PIC $$9.99.
+001220                 05  FILLER                  PIC X(02).
+001230                 05  PRR-State-Tax           PIC $$9.999.
+001240                 05  FILLER                  PIC X(02).
+001250                 05  PRR-Federal-Tax         PIC $$$9.999.
+001260                 05  FILLER                  PIC X(02).
+001270                 05  PRR-Hire-Date           PIC X(10).
+001280
+001290         FD  ExceptionFile.
+001300             01  Exception-Record.
+001310                 05  EXC-Employee-ID         PIC X(06).
+001320                 05  FILLER                  PIC X(02).
+001330                 05  EXC-Employee-Name       PIC X(20).
+001340                 05  FILLER                  PIC X(02).
+001350                 05  EXC-Reason              PIC X(40).
+001360
+001370         FD  AuditFile.
+001380             01  Audit-Record.
+001390                 05  AUD-Employee-ID         PIC X(06).
+001400                 05  FILLER                  PIC X(02).
+001410                 05  AUD-Employee-Name       PIC X(20).
+001420                 05  FILLER                  PIC X(02).
+001430                 05  AUD-Old-Salary          PIC $$,$$9.99.
+001440                 05  FILLER                  PIC X(02).
+001450                 05  AUD-New-Salary          PIC $$,$$9.99.
+001460                 05  FILLER                  PIC X(02).
+001470                 05  AUD-Increase-Amt        PIC $$$9.99.
+001480                 05  FILLER                  PIC X(02).
+001490                 05  AUD-Run-Date            PIC X(10).
+001500
+001510         FD  ParameterFile.
+001520             01  Parameter-Record.
+001530                 05  PRM-Tier1-Ceiling       PIC 9(3)V9(2).
+001540                 05  PRM-Tier1-Flat-Amt      PIC 9(3)V9(2).
+001550                 05  PRM-Tier2-Ceiling       PIC 9(3)V9(2).
+001560                 05  PRM-Tier2-Pct           PIC 9(1)V9(2).
+001570                 05  PRM-Tier3-Pct           PIC 9(1)V9(2).
+001580                 05  PRM-Dependent-Amt       PIC 9(2)V9(2).
+001590
+001600         FD  SummaryReportFile.
+001610             01  Summary-Record              PIC X(80).
+001620
+001630         FD  CheckpointFile.
+001640             01  Checkpoint-Record.
+001650                 05  CKPT-Employee-ID        PIC X(06).
+001660                 05  CKPT-Employee-Name      PIC X(20).
+001670                 05  CKPT-Counter            PIC 9(5).
+001680                 05  CKPT-Reject-Counter     PIC 9(5).
+001685                 05  CKPT-Total-Old-Salary   PIC 9(7)V9(2).
+001686                 05  CKPT-Total-New-Salary   PIC 9(7)V9(2).
+001687                 05  CKPT-Total-Increase     PIC 9(7)V9(2).
+001690                 05  CKPT-Status             PIC X(01).
+001700                     88  CKPT-Incomplete            Value 'I'.
+001710                     88  CKPT-Complete              Value 'C'.
+001720
+001730         FD  DirectDepositFile.
+001740             01  Direct-Deposit-Record.
+001750                 05  DDR-Record-Type         PIC X(01) Value '6'.
+001760                 05  DDR-Transaction-Code    PIC X(02) Value '22'.
+001770                 05  DDR-Routing-Number      PIC X(09).
+001780                 05  DDR-Account-Number      PIC X(17).
+001790                 05  DDR-Amount              PIC 9(8)V9(2).
+001800                 05  DDR-Employee-ID         PIC X(15).
+001810                 05  DDR-Employee-Name       PIC X(22).
+001820                 05  FILLER                  PIC X(20).
+001830
+001840     Working-Storage Section.
+001850     01  WS-File-Status          PIC 9(2).
+001860     01  Counter                 PIC 9(5).
+001870     01  More-Records            PIC X(1) value 'Y'.
+001880         88  No-More-Records              value 'N'.
+001890     77  SalaryIncrease          PIC 9(3)V9(2) value zero.
+001900
+001910     01  PR-Switches.
+001920         05  PR-Record-Status    PIC X(1) value 'Y'.
+001930             88  PR-Record-Valid          value 'Y'.
+001940             88  PR-Record-Invalid        value 'N'.
+001950         05  PR-Restart-Switch   PIC X(1) value 'N'.
+001960             88  PR-Restart-Run           value 'Y'.
+001970
+001980     01  PR-Reject-Counter       PIC 9(5) value zero.
+001985     01  PR-Accepted-Counter     PIC 9(5) value zero.
+001990     01  PR-Reject-Reason        PIC X(40).
+002000
+002010     01  PR-Salary-Work.
+002020         05  PR-Old-Salary       PIC 9(4)V9(2).
+002030         05  PR-New-Salary       PIC 9(4)V9(2).
+002040
+002050     01  PR-Totals.
+002060         05  PR-Total-Old-Salary PIC 9(7)V9(2) value zero.
+002070         05  PR-Total-New-Salary PIC 9(7)V9(2) value zero.
+002080         05  PR-Total-Increase   PIC 9(7)V9(2) value zero.
+002090
+002100     01  PR-Withholding-Rates.
+002110         05  PR-FICA-Rate        PIC 9V9(4) value 0.0765.
+002120         05  PR-State-Tax-Rate   PIC 9V9(4) value 0.0500.
+002130         05  PR-Federal-Tax-Rate PIC 9V9(4) value 0.1500.
+002140
+002150     01  PR-Raise-Parameters.
+002160         05  PR-Tier1-Ceiling    PIC 9(3)V9(2) value 300.00.
+002170         05  PR-Tier1-Flat-Amt   PIC 9(3)V9(2) value 050.00.
+002180         05  PR-Tier2-Ceiling    PIC 9(3)V9(2) value 600.00.
+002190         05  PR-Tier2-Pct        PIC 9(1)V9(2) value 0.07.
+002200         05  PR-Tier3-Pct        PIC 9(1)V9(2) value 0.04.
+002210         05  PR-Dependent-Amt    PIC 9(2)V9(2) value 05.00.
+002220
+002221*        PR-Checkpoint-Interval is 1 because every downstream file is
+002222*        written for a record as soon as it is processed, not batched;
+002223*        checkpointing less often than every record would leave a gap
+002224*        of already-written-but-not-yet-checkpointed employees that a
+002225*        restart would reprocess and append a second time.
+002230     01  PR-Checkpoint-Interval  PIC 9(3) value 001.
+002240     01  PR-Checkpoint-Quotient  PIC 9(5).
+002250     01  PR-Checkpoint-Remainder PIC 9(5).
+002260
+002270     01  PR-Run-Date.
+002280         05  PR-Run-Year         PIC 9(4).
+002290         05  PR-Run-Month        PIC 9(2).
+002300         05  PR-Run-Day          PIC 9(2).
+002310     01  PR-Run-Date-Display     PIC X(10).
+002320     01  PR-Formatted-Date       PIC X(10).
+002330
+002340     01  PR-Display-Line.
+002350         05  PR-Display-Label    PIC X(40).
+002360         05  PR-Display-Count    PIC ZZ,ZZ9.
+002370         05  PR-Display-Amount   PIC $$,$$$,$$9.99.
+002380
+002390 Procedure Division.
+002400
+002410*-----------------------------------------------------------------
+002420*  0000-MAINLINE
+002430*-----------------------------------------------------------------
+002440 0000-Mainline.
+002450     Perform 1000-Initialization
+002460         Thru 1000-Exit.
+002470     Perform 2000-Process-Employees
+002480         Thru 2000-Exit
+002490         Until No-More-Records.
+002500     Perform 8000-Produce-Summary-Report
+002510         Thru 8000-Exit.
+002520     Perform 9000-Termination
+002530         Thru 9000-Exit.
+002540     Stop Run.
+002550
+002560*-----------------------------------------------------------------
+002570*  1000-INITIALIZATION -- set up counters, load the raise
+002580*  parameters, work out whether this is a restart, and open
+002590*  whatever mix of files that implies.
+002600*-----------------------------------------------------------------
+002610 1000-Initialization.
+002620     Initialize Counter PR-Reject-Counter PR-Totals.
+002630     Move 'N' To PR-Restart-Switch.
+002640     Accept PR-Run-Date From Date YYYYMMDD.
+002650     String PR-Run-Month  Delimited By Size
+002660            '/'           Delimited By Size
+002670            PR-Run-Day     Delimited By Size
+002680            '/'           Delimited By Size
+002690            PR-Run-Year    Delimited By Size
+002700            Into PR-Run-Date-Display.
+002710     Perform 1100-Load-Raise-Parameters Thru 1100-Exit.
+002720     Perform 1200-Check-For-Restart Thru 1200-Exit.
+002730     If PR-Restart-Run
+002740         Perform 1300-Open-For-Restart Thru 1300-Exit
+002750     Else
+002760         Perform 1400-Open-For-Fresh-Run Thru 1400-Exit
+002770     End-If.
+002780 1000-Exit.
+002790     Exit.
+002800
+002810 1100-Load-Raise-Parameters.
+002820     Open Input ParameterFile.
+002830     If WS-File-Status = 00
+002840         Read ParameterFile
+002850             At End
+002860                 Continue
+002870             Not At End
+002880                 Move PRM-Tier1-Ceiling  To PR-Tier1-Ceiling
+002890                 Move PRM-Tier1-Flat-Amt To PR-Tier1-Flat-Amt
+002900                 Move PRM-Tier2-Ceiling  To PR-Tier2-Ceiling
+002910                 Move PRM-Tier2-Pct      To PR-Tier2-Pct
+002920                 Move PRM-Tier3-Pct      To PR-Tier3-Pct
+002930                 Move PRM-Dependent-Amt  To PR-Dependent-Amt
+002940         End-Read
+002950         Close ParameterFile
+002960     End-If.
+002970 1100-Exit.
+002980     Exit.
+002990
+003000 1200-Check-For-Restart.
+003010     Open Input CheckpointFile.
+003020     If WS-File-Status = 00
+003030         Read CheckpointFile
+003040             At End
+003050                 Continue
+003060             Not At End
+003070                 If CKPT-Incomplete
+003080                     Move 'Y' To PR-Restart-Switch
+003090                 End-If
+003100         End-Read
+003110         Close CheckpointFile
+003120     End-If.
+003130 1200-Exit.
+003140     Exit.
+003150
+003160 1300-Open-For-Restart.
+003170     Move CKPT-Counter          To Counter.
+003180     Move CKPT-Reject-Counter   To PR-Reject-Counter.
+003185     Move CKPT-Total-Old-Salary To PR-Total-Old-Salary.
+003186     Move CKPT-Total-New-Salary To PR-Total-New-Salary.
+003187     Move CKPT-Total-Increase   To PR-Total-Increase.
+003190     Open Input EmployeeFile.
+003200     Perform 9800-File-Validation Thru 9800-Exit.
+003210     Move CKPT-Employee-ID To Employee-ID.
+003220     Start EmployeeFile Key Greater Than Employee-ID
+003230         Invalid Key
+003242             Display 'CHECKPOINT KEY WAS THE LAST RECORD - '
+003243                     'PRIOR RUN HAD FINISHED; NOTHING LEFT TO '
+003244                     'PROCESS'
+003246             Set No-More-Records To True
+003260     End-Start.
+003270     Open Extend SalaryFile.
+003271     Perform 9800-File-Validation Thru 9800-Exit.
+003272     Open Extend PayrollRegisterFile.
+003273     Perform 9800-File-Validation Thru 9800-Exit.
+003280     Open Extend ExceptionFile.
+003281     Perform 9800-File-Validation Thru 9800-Exit.
+003290     Open Extend AuditFile.
+003291     Perform 9800-File-Validation Thru 9800-Exit.
+003300     Open Extend DirectDepositFile.
+003301     Perform 9800-File-Validation Thru 9800-Exit.
+003320 1300-Exit.
+003330     Exit.
+003340
+003350 1400-Open-For-Fresh-Run.
+003360     Open Input EmployeeFile.
+003370     Perform 9800-File-Validation Thru 9800-Exit.
+003380     Open Output SalaryFile.
+003390     Perform 9800-File-Validation Thru 9800-Exit.
+003400     Open Output PayrollRegisterFile.
+003410     Perform 9800-File-Validation Thru 9800-Exit.
+003420     Perform 9700-Write-Register-Headings Thru 9700-Exit.
+003430     Open Output ExceptionFile.
+003440     Perform 9800-File-Validation Thru 9800-Exit.
+003450     Open Output AuditFile.
+003460     Perform 9800-File-Validation Thru 9800-Exit.
+003470     Open Output DirectDepositFile.
+003480     Perform 9800-File-Validation Thru 9800-Exit.
+003490 1400-Exit.
+003500     Exit.
+003510
+003520*-----------------------------------------------------------------
+003530*  2000-PROCESS-EMPLOYEES -- read, edit, calculate and write
+003540*  one employee at a time until EmployeeFile is exhausted.
+003550*-----------------------------------------------------------------
+003560 2000-Process-Employees.
+003570     Perform 2100-Read-Employee-Record Thru 2100-Exit.
+003580     If Not No-More-Records
+003590         Perform 2200-Edit-Employee-Record Thru 2200-Exit
+003600         If PR-Record-Valid
+003610             Perform 3000-Calculate-Raise Thru 3000-Exit
+003620             Perform 3500-Compute-Withholding Thru 3500-Exit
+003630             Perform 4000-Write-Output-Records Thru 4000-Exit
+003640         Else
+003650             Perform 4600-Write-Rejected-Record Thru 4600-Exit
+003660         End-If
+003670         Perform 4800-Check-Checkpoint Thru 4800-Exit
+003680     End-If.
+003690 2000-Exit.
+003700     Exit.
+003710
+003720 2100-Read-Employee-Record.
+003730     Read EmployeeFile Next Record
+003740         At End
+003750             Set No-More-Records To True
+003760             Go To 2100-Exit
+003770     End-Read.
+003780     Add 1 To Counter.
+003790 2100-Exit.
+003800     Exit.
+003810
+003820*-----------------------------------------------------------------
+003830*  2200-EDIT-EMPLOYEE-RECORD -- field level edits.  The first
+003840*  failure found wins; Reject-Reason carries the text onto the
+003850*  exception report.
+003860*-----------------------------------------------------------------
+003870 2200-Edit-Employee-Record.
+003880     Set PR-Record-Valid To True.
+003890     Move Spaces To PR-Reject-Reason.
+003900     If In-Employee-Name = Spaces
+003910         Set PR-Record-Invalid To True
+003920         Move 'MISSING EMPLOYEE NAME' To PR-Reject-Reason
+003930     End-If.
+003940     If PR-Record-Valid And In-Employee-Salary Not > Zero
+003950         Set PR-Record-Invalid To True
+003960         Move 'SALARY MUST BE GREATER THAN ZERO'
+003970             To PR-Reject-Reason
+003980     End-If.
+003990     If PR-Record-Valid And Employee-Dependents Not Numeric
+004000         Set PR-Record-Invalid To True
+004010         Move 'DEPENDENTS FIELD IS NOT NUMERIC'
+004020             To PR-Reject-Reason
+004030     End-If.
+004040     If PR-Record-Valid
+004050         And (Hire-Month Not Numeric
+004060           Or Hire-Month < 01 Or Hire-Month > 12)
+004070         Set PR-Record-Invalid To True
+004080         Move 'HIRE MONTH OUT OF RANGE' To PR-Reject-Reason
+004090     End-If.
+004100     If PR-Record-Valid
+004110         And (Hire-Day Not Numeric
+004120           Or Hire-Day < 01 Or Hire-Day > 31)
+004130         Set PR-Record-Invalid To True
+004140         Move 'HIRE DAY OUT OF RANGE' To PR-Reject-Reason
+004150     End-If.
+004160     If PR-Record-Valid
+004170         And (Hire-Year Not Numeric
+004180           Or Hire-Year < 1900 Or Hire-Year > 2099)
+004190         Set PR-Record-Invalid To True
+004200         Move 'HIRE YEAR OUT OF RANGE' To PR-Reject-Reason
+004210     End-If.
+004220 2200-Exit.
+004230     Exit.
+004240
+004250*-----------------------------------------------------------------
+004260*  3000-CALCULATE-RAISE -- tiered raise schedule.  Lower paid
+004270*  employees get a flat add-on, higher earners get a percentage
+004280*  of salary, and every band adds a per-dependent amount.  The
+004290*  tier breakpoints and amounts come from PR-Raise-Parameters,
+004300*  loaded at 1100-Load-Raise-Parameters.
+004310*-----------------------------------------------------------------
+004320 3000-Calculate-Raise.
+004330     Move In-Employee-Salary To PR-Old-Salary.
+004340     Evaluate True
+004350         When In-Employee-Salary < PR-Tier1-Ceiling
+004360             Compute SalaryIncrease Rounded =
+004370                 PR-Tier1-Flat-Amt +
+004380                 (Employee-Dependents * PR-Dependent-Amt)
+004390         When In-Employee-Salary < PR-Tier2-Ceiling
+004400             Compute SalaryIncrease Rounded =
+004410                 (In-Employee-Salary * PR-Tier2-Pct) +
+004420                 (Employee-Dependents * PR-Dependent-Amt)
+004430         When Other
+004440             Compute SalaryIncrease Rounded =
+004450                 (In-Employee-Salary * PR-Tier3-Pct) +
+004460                 (Employee-Dependents * PR-Dependent-Amt)
+004470     End-Evaluate.
+004480     Compute PR-New-Salary Rounded =
+004490         In-Employee-Salary + SalaryIncrease.
+004500 3000-Exit.
+004510     Exit.
+004520
+004530 3500-Compute-Withholding.
+004540     Compute FICA Rounded = PR-New-Salary * PR-FICA-Rate.
+004550     Compute StateTax Rounded = PR-New-Salary * PR-State-Tax-Rate.
+004560     Compute FederalTax Rounded =
+004570         PR-New-Salary * PR-Federal-Tax-Rate.
+004580 3500-Exit.
+004590     Exit.
+004600
+004610*-----------------------------------------------------------------
+004620*  4000-WRITE-OUTPUT-RECORDS -- fan the employee out to every
+004630*  downstream file and roll the run totals.
+004640*-----------------------------------------------------------------
+004650 4000-Write-Output-Records.
+004660     Perform 4100-Write-Salary-Record Thru 4100-Exit.
+004670     Perform 4200-Write-Payroll-Register Thru 4200-Exit.
+004680     Perform 4300-Write-Audit-Record Thru 4300-Exit.
+004690     Perform 4400-Write-Direct-Deposit-Record Thru 4400-Exit.
+004700     Add PR-Old-Salary  To PR-Total-Old-Salary.
+004710     Add PR-New-Salary  To PR-Total-New-Salary.
+004720     Add SalaryIncrease To PR-Total-Increase.
+004730 4000-Exit.
+004740     Exit.
+004750
+004760 4100-Write-Salary-Record.
+004770     Move In-Employee-Name To Employee-Name.
+004780     Move PR-New-Salary    To Employee-Salary.
+004790     Write Salary-Record.
+004800 4100-Exit.
+004810     Exit.
+004820
+004830 4200-Write-Payroll-Register.
+004840     Move Employee-ID      To PRR-Employee-ID.
+004850     Move In-Employee-Name To PRR-Employee-Name.
+004860     Move PR-Old-Salary    To PRR-Old-Salary.
+004870     Move PR-New-Salary    To PRR-New-Salary.
+004880     Move SalaryIncrease   To PRR-Increase-Amt.
+004890     Move Employee-Dependents To PRR-Dependents.
+004900     Move FICA              To PRR-FICA.
+004910     Move StateTax           To PRR-State-Tax.
+004920     Move FederalTax         To PRR-Federal-Tax.
+004930     Perform 9600-Format-Hire-Date Thru 9600-Exit.
+004940     Move PR-Formatted-Date To PRR-Hire-Date.
+004950     Write Payroll-Register-Record.
+004960 4200-Exit.
+004970     Exit.
+004980
+004990 4300-Write-Audit-Record.
+005000     Move Employee-ID      To AUD-Employee-ID.
+005010     Move In-Employee-Name To AUD-Employee-Name.
+005020     Move PR-Old-Salary    To AUD-Old-Salary.
+005030     Move PR-New-Salary    To AUD-New-Salary.
+005040     Move SalaryIncrease   To AUD-Increase-Amt.
+005050     Move PR-Run-Date-Display To AUD-Run-Date.
+005060     Write Audit-Record.
+005070 4300-Exit.
+005080     Exit.
+005090
+005100 4400-Write-Direct-Deposit-Record.
+005110     Move Employee-ID        To DDR-Employee-ID.
+005120     Move In-Employee-Name   To DDR-Employee-Name.
+005130     Move Bank-Routing-Number To DDR-Routing-Number.
+005140     Move Bank-Account-Number To DDR-Account-Number.
+005150     Compute DDR-Amount = PR-New-Salary.
+005160     Write Direct-Deposit-Record.
+005170 4400-Exit.
+005180     Exit.
+005190
+005200 4600-Write-Rejected-Record.
+005210     Add 1 To PR-Reject-Counter.
+005220     Move Employee-ID      To EXC-Employee-ID.
+005230     Move In-Employee-Name To EXC-Employee-Name.
+005240     Move PR-Reject-Reason To EXC-Reason.
+005250     Write Exception-Record.
+005260 4600-Exit.
+005270     Exit.
+005280
+005290*-----------------------------------------------------------------
+005300*  4800-CHECK-CHECKPOINT -- every PR-Checkpoint-Interval
+005310*  employees, drop a checkpoint so a restart does not have to
+005320*  reprocess the whole population.
+005330*-----------------------------------------------------------------
+005340 4800-Check-Checkpoint.
+005350     Divide Counter By PR-Checkpoint-Interval
+005360         Giving PR-Checkpoint-Quotient
+005370         Remainder PR-Checkpoint-Remainder.
+005380     If PR-Checkpoint-Remainder = Zero
+005390         Perform 4810-Write-Checkpoint-Record Thru 4810-Exit
+005400     End-If.
+005410 4800-Exit.
+005420     Exit.
+005430
+005440 4810-Write-Checkpoint-Record.
+005450     Move Employee-ID           To CKPT-Employee-ID.
+005460     Move In-Employee-Name      To CKPT-Employee-Name.
+005470     Move Counter               To CKPT-Counter.
+005480     Move PR-Reject-Counter     To CKPT-Reject-Counter.
+005482     Move PR-Total-Old-Salary   To CKPT-Total-Old-Salary.
+005484     Move PR-Total-New-Salary   To CKPT-Total-New-Salary.
+005486     Move PR-Total-Increase     To CKPT-Total-Increase.
+005490     Set CKPT-Incomplete To True.
+005500     Open Output CheckpointFile.
+005505     Perform 9800-File-Validation Thru 9800-Exit.
+005510     Write Checkpoint-Record.
+005520     Close CheckpointFile.
+005530 4810-Exit.
+005540     Exit.
+005550
+005560*-----------------------------------------------------------------
+005570*  8000-PRODUCE-SUMMARY-REPORT -- control totals for the run,
+005580*  written once EmployeeFile is exhausted so payroll can
+005590*  reconcile before SalaryFile is fed downstream.
+005600*-----------------------------------------------------------------
+005610 8000-Produce-Summary-Report.
+005615     Subtract PR-Reject-Counter From Counter
+005616         Giving PR-Accepted-Counter.
+005620     Open Output SummaryReportFile.
+005625     Perform 9800-File-Validation Thru 9800-Exit.
+005630     Move Spaces To Summary-Record.
+005640     String 'PAYROLL RAISE RUN SUMMARY - RUN DATE '
+005650            Delimited By Size
+005660            PR-Run-Date-Display Delimited By Size
+005670            Into Summary-Record.
+005680     Write Summary-Record.
+005690
+005700     Move Spaces To PR-Display-Line.
+005710     Move 'EMPLOYEES READ' To PR-Display-Label.
+005720     Move Counter To PR-Display-Count.
+005730     Move Spaces To Summary-Record.
+005740     String PR-Display-Label Delimited By Size
+005750            PR-Display-Count Delimited By Size
+005760            Into Summary-Record.
+005770     Write Summary-Record.
+005775
+005776     Move Spaces To PR-Display-Line.
+005777     Move 'EMPLOYEES PROCESSED' To PR-Display-Label.
+005778     Move PR-Accepted-Counter To PR-Display-Count.
+005779     Move Spaces To Summary-Record.
+005780     String PR-Display-Label Delimited By Size
+005781            PR-Display-Count Delimited By Size
+005782            Into Summary-Record.
+005783     Write Summary-Record.
+005784
+005790     Move Spaces To PR-Display-Line.
+005800     Move 'EMPLOYEES REJECTED' To PR-Display-Label.
+005810     Move PR-Reject-Counter To PR-Display-Count.
+005820     Move Spaces To Summary-Record.
+005830     String PR-Display-Label Delimited By Size
+005840            PR-Display-Count Delimited By Size
+005850            Into Summary-Record.
+005860     Write Summary-Record.
+005870
+005880     Move Spaces To PR-Display-Line.
+005890     Move 'TOTAL OLD SALARY' To PR-Display-Label.
+005900     Move PR-Total-Old-Salary To PR-Display-Amount.
+005910     Move Spaces To Summary-Record.
+005920     String PR-Display-Label Delimited By Size
+005930            PR-Display-Amount Delimited By Size
+005940            Into Summary-Record.
+005950     Write Summary-Record.
+005960
+005970     Move Spaces To PR-Display-Line.
+005980     Move 'TOTAL NEW SALARY' To PR-Display-Label.
+005990     Move PR-Total-New-Salary To PR-Display-Amount.
+006000     Move Spaces To Summary-Record.
+006010     String PR-Display-Label Delimited By Size
+006020            PR-Display-Amount Delimited By Size
+006030            Into Summary-Record.
+006040     Write Summary-Record.
+006050
+006060     Move Spaces To PR-Display-Line.
+006070     Move 'TOTAL DOLLARS ADDED BY RAISE' To PR-Display-Label.
+006080     Move PR-Total-Increase To PR-Display-Amount.
+006090     Move Spaces To Summary-Record.
+006100     String PR-Display-Label Delimited By Size
+006110            PR-Display-Amount Delimited By Size
+006120            Into Summary-Record.
+006130     Write Summary-Record.
+006140
+006150     Close SummaryReportFile.
+006160 8000-Exit.
+006170     Exit.
+006180
+006190*-----------------------------------------------------------------
+006200*  9000-TERMINATION -- mark the run complete and close every
+006210*  file opened by this run.
+006220*-----------------------------------------------------------------
+006230 9000-Termination.
+006240     Perform 9100-Write-Final-Checkpoint Thru 9100-Exit.
+006250     Close EmployeeFile.
+006260     Close SalaryFile.
+006270     Close PayrollRegisterFile.
+006280     Close ExceptionFile.
+006290     Close AuditFile.
+006300     Close DirectDepositFile.
+006310 9000-Exit.
+006320     Exit.
+006330
+006340 9100-Write-Final-Checkpoint.
+006350     Move Counter               To CKPT-Counter.
+006360     Move PR-Reject-Counter     To CKPT-Reject-Counter.
+006362     Move PR-Total-Old-Salary   To CKPT-Total-Old-Salary.
+006364     Move PR-Total-New-Salary   To CKPT-Total-New-Salary.
+006366     Move PR-Total-Increase     To CKPT-Total-Increase.
+006370     Set CKPT-Complete To True.
+006380     Open Output CheckpointFile.
+006385     Perform 9800-File-Validation Thru 9800-Exit.
+006390     Write Checkpoint-Record.
+006400     Close CheckpointFile.
+006410 9100-Exit.
+006420     Exit.
+006430
+006440 9600-Format-Hire-Date.
+006450     Move Spaces To PR-Formatted-Date.
+006460     String Hire-Month Delimited By Size
+006470            '/'         Delimited By Size
+006480            Hire-Day     Delimited By Size
+006490            '/'         Delimited By Size
+006500            Hire-Year    Delimited By Size
+006510            Into PR-Formatted-Date.
+006520 9600-Exit.
+006530     Exit.
+006540
+006550 9700-Write-Register-Headings.
+006560     Move Spaces To Payroll-Register-Record.
+006570     Move 'ID' To PRR-Employee-ID.
+006580     Move 'EMPLOYEE NAME' To PRR-Employee-Name.
+006590     Write Payroll-Register-Record.
+006600     Move Spaces To Payroll-Register-Record.
+006610     Write Payroll-Register-Record.
+006620 9700-Exit.
+006630     Exit.
+006640
+006650 9800-File-Validation.
+006660     If WS-File-Status Not = Zero
+006670         Display 'FILE ERROR - STATUS CODE ' WS-File-Status
+006680         Stop Run
+006690     End-If.
+006700 9800-Exit.
+006710     Exit.
+006720
+006730 End Program Chapter4-9M.
